@@ -1,82 +1,421 @@
        IDENTIFICATION      DIVISION.
        PROGRAM-ID.         rsv.
 
+       ENVIRONMENT         DIVISION.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+      *--- Fixed-length records -- NOT LINE SEQUENTIAL -- so a data ----
+      *--- byte of X"0A" embedded in a field can never be mistaken for -
+      *--- a record terminator ---------------------------------------
+           SELECT CUSTOMER-MASTER ASSIGN TO DYNAMIC input-filename
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS customer-master-status.
+
        DATA                DIVISION.
+       FILE                SECTION.
+       FD  CUSTOMER-MASTER
+           RECORD CONTAINS 2000 CHARACTERS.
+       01  customer-master-record     PIC X(2000).
+
        WORKING-STORAGE     SECTION.
+       01  input-filename             PIC X(256) VALUE "CUSTMAST.DAT".
+       01  parm-input-filename        PIC X(256).
+       01  customer-master-status     PIC X(2).
+       01  customer-master-eof        PIC X(1)   VALUE "N".
+           88  end-of-customer-master             VALUE "Y".
+
+      *--- CUSTOMER-MASTER is a fixed-block file -- the real content ---
+      *--- length of a record is found by trimming trailing pad bytes -
+       01  customer-master-record-size PIC 9(5) USAGE COMP VALUE 2000.
+
+       01  record-length               PIC 9(5)  USAGE COMP.
+       01  field-pointer               PIC 9(5)  USAGE COMP.
+       01  field-length                PIC 9(5)  USAGE COMP.
+       01  field-buffer                PIC X(32000).
+       01  field-delimiter             PIC X(1).
+       01  end-of-record-switch        PIC X(1)   VALUE "N".
+           88  end-of-record                      VALUE "Y".
        01  file-handle     PIC X(4)   USAGE COMP-X.
        01  filename        PIC X(256) VALUE "Test.rsv".
+       01  parm-filename   PIC X(256).
        01  offset          PIC X(8)   USAGE COMP-X.
        01  eov-buffer      PIC X(1)   VALUE X"FF".
        01  nv-buffer       PIC X(2)   VALUE X"FE".
        01  eor-buffer      PIC X(1)   VALUE X"FD".
 
-       01  buffer          PIC X(1024).
+       01  buffer          PIC X(32000).
        01  numBytes        PIC X(4)   USAGE COMP-X.
 
+       01  chunk-size      PIC 9(5)   USAGE COMP   VALUE 1024.
+       01  chunk-offset    PIC 9(5)   USAGE COMP.
+       01  bytes-remaining PIC 9(5)   USAGE COMP.
+       01  chunk-bytes     PIC X(4)   USAGE COMP-X.
+
+       01  row-count       PIC 9(9)   USAGE COMP   VALUE 0.
+      *--- .CTL is the LIVE checkpoint -- it exists only to let a ------
+      *--- rerun resume after an abend, and is deleted on a clean ------
+      *--- finish (see FINISH-WRITING-RSV). .TRL is the permanent ------
+      *--- row/byte-count trailer a downstream job reconciles rows ----
+      *--- expected vs. rows received against -- it is written once --
+      *--- at a clean finish and is never deleted ----------------------
+       01  control-filename               PIC X(266).
+       01  control-handle  PIC X(4)   USAGE COMP-X.
+       01  control-offset  PIC X(8)   USAGE COMP-X.
+       01  control-bytes   PIC X(4)   USAGE COMP-X.
+       01  trailer-filename               PIC X(266).
+       01  trailer-file-handle            PIC X(4)  USAGE COMP-X.
+
+      *--- trailer-byte-offset is 9(18) wide, not 9(9), because --------
+      *--- offset is an 8-byte binary counter and a large multi-row ---
+      *--- extract can legitimately pass the 9(9) (999,999,999-byte) --
+      *--- ceiling well before the file is "large" by any other measure
+       01  trailer-record.
+           05  trailer-row-count       PIC 9(9).
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  trailer-byte-offset     PIC 9(18).
+           05  FILLER                  PIC X(52) VALUE SPACES.
+
+       01  checkpoint-handle           PIC X(4)  USAGE COMP-X.
+       01  checkpoint-switch           PIC X(1)  VALUE "N".
+           88  checkpoint-found                   VALUE "Y".
+       01  checkpoint-probe-buffer     PIC X(1).
+       01  skip-index                  PIC 9(9)  USAGE COMP.
+
+      *--- Embedded control-byte audit: a value passed to --------------
+      *--- WRITE-STRING-DATA is scanned for bytes below a space so -----
+      *--- the operator's log shows which row carried raw control data -
+       01  control-byte-scan-index     PIC 9(5)  USAGE COMP.
+       01  control-byte-value          PIC X(1).
+       01  control-byte-row-number     PIC 9(9)  USAGE COMP.
+
        PROCEDURE DIVISION.
            PERFORM START-WRITING-RSV.
+           PERFORM OPEN-CUSTOMER-MASTER.
+           PERFORM SKIP-ALREADY-WRITTEN-ROWS.
 
-      *--- Row 1 -------------------------------------------------------
-           MOVE "Hello" TO buffer.
-           MOVE 5 TO numBytes.
-           PERFORM WRITE-STRING-DATA.
-           PERFORM WRITE-END-OF-VALUE.
+           PERFORM PROCESS-CUSTOMER-RECORD
+               UNTIL end-of-customer-master.
 
-           MOVE "üåé" TO buffer.
-           MOVE 4 TO numBytes.
-           PERFORM WRITE-STRING-DATA.
-           PERFORM WRITE-END-OF-VALUE.
+           PERFORM CLOSE-CUSTOMER-MASTER.
+           PERFORM FINISH-WRITING-RSV.
 
-           PERFORM WRITE-NULL-VALUE.
-           PERFORM WRITE-END-OF-VALUE.
+           DISPLAY "Done".
+           STOP RUN.
 
-           PERFORM WRITE-END-OF-VALUE.
+      *--- Customer master input ------------------------------------
+       OPEN-CUSTOMER-MASTER.
+           OPEN INPUT CUSTOMER-MASTER.
+           IF customer-master-status NOT = "00"
+               DISPLAY "Could not open customer master: "
+                   customer-master-status
+               SET end-of-customer-master TO TRUE
+           END-IF
+           EXIT.
 
-           PERFORM WRITE-END-OF-ROW.
+       PROCESS-CUSTOMER-RECORD.
+           READ CUSTOMER-MASTER
+               AT END
+                   SET end-of-customer-master TO TRUE
+               NOT AT END
+                   PERFORM FIND-RECORD-LENGTH
+                   PERFORM PARSE-AND-WRITE-ROW
+           END-READ
+           EXIT.
 
-      *--- Row 2 -------------------------------------------------------
-           MOVE "A" & X"00" & "B" & X"0A" & "C" TO buffer.
-           MOVE 5 TO numBytes.
-           PERFORM WRITE-STRING-DATA.
-           PERFORM WRITE-END-OF-VALUE.
+      *--- Trims trailing pad bytes off a fixed-block record to find ---
+      *--- the real content length -- a record of all spaces yields ----
+      *--- length zero (an intentionally blank input line). KNOWN -----
+      *--- LIMITATION: this cannot tell a pad byte from a genuine ------
+      *--- trailing space in the LAST field of a record (interior -----
+      *--- fields are safe -- a following "|" protects them) -- a -----
+      *--- customer-master extract whose final field legitimately -----
+      *--- ends in whitespace will have it stripped. Accepted for now -
+      *--- because the fixed-block record has no other way to carry ---
+      *--- its true length; fixing it for real would mean changing ----
+      *--- CUSTOMER-MASTER to carry an explicit length indicator -------
+      *--- (e.g. a leading length field) rather than relying on -------
+      *--- trailing-space trimming -------------------------------------
+       FIND-RECORD-LENGTH.
+           MOVE customer-master-record-size TO record-length.
+           PERFORM TRIM-TRAILING-PAD-BYTE
+               VARYING record-length
+               FROM customer-master-record-size BY -1
+               UNTIL record-length = 0
+                  OR customer-master-record(record-length:1)
+                     NOT = SPACE.
+           EXIT.
 
-           MOVE "Test ùÑû" TO buffer.
-           MOVE 9 TO numBytes.
-           PERFORM WRITE-STRING-DATA.
-           PERFORM WRITE-END-OF-VALUE.
+       TRIM-TRAILING-PAD-BYTE.
+           CONTINUE.
+           EXIT.
 
-           PERFORM WRITE-END-OF-ROW.
+       CLOSE-CUSTOMER-MASTER.
+           CLOSE CUSTOMER-MASTER.
+           EXIT.
 
-      *--- Row 3 -------------------------------------------------------
-           PERFORM WRITE-END-OF-ROW.
+      *--- On a resumed run, row-count already reflects what a prior ---
+      *--- run committed to the RSV file -- re-read (and discard) that -
+      *--- many input records so this run picks up where it left off --
+       SKIP-ALREADY-WRITTEN-ROWS.
+           PERFORM SKIP-ONE-CUSTOMER-RECORD
+               VARYING skip-index FROM 1 BY 1
+               UNTIL skip-index > row-count
+                  OR end-of-customer-master.
+           EXIT.
 
-      *--- Row 4 -------------------------------------------------------
-           PERFORM WRITE-END-OF-VALUE.
+       SKIP-ONE-CUSTOMER-RECORD.
+           READ CUSTOMER-MASTER
+               AT END
+                   SET end-of-customer-master TO TRUE
+           END-READ
+           EXIT.
+
+      *--- One input record becomes one RSV row -- a record with no ----
+      *--- content at all (record-length zero) becomes a zero-value ----
+      *--- row: EOR with no preceding value at all --------------------
+       PARSE-AND-WRITE-ROW.
+           MOVE 1   TO field-pointer.
+           MOVE "N" TO end-of-record-switch.
+
+           IF record-length > 0
+               PERFORM EXTRACT-AND-WRITE-FIELD
+                   UNTIL end-of-record
+           END-IF
 
            PERFORM WRITE-END-OF-ROW.
+           EXIT.
 
-      *--- End of file -------------------------------------------------
-           PERFORM FINISH-WRITING-RSV.
+      *--- Fields are pipe-delimited; a field value of NULL becomes ----
+      *--- a null RSV value rather than an empty string ----------------
+       EXTRACT-AND-WRITE-FIELD.
+           MOVE SPACES TO field-buffer.
+           MOVE 0 TO field-length.
+           MOVE SPACE TO field-delimiter.
+
+           IF field-pointer > record-length
+      *--- record ended on a delimiter -- the trailing field is empty --
+               SET end-of-record TO TRUE
+           ELSE
+               UNSTRING customer-master-record(1:record-length)
+                   DELIMITED BY "|"
+                   INTO field-buffer
+                   DELIMITER IN field-delimiter
+                   COUNT IN field-length
+                   WITH POINTER field-pointer
+               END-UNSTRING
+               IF field-delimiter NOT = "|"
+                   SET end-of-record TO TRUE
+               END-IF
+           END-IF
+
+           IF field-length = 4 AND field-buffer(1:4) = "NULL"
+               PERFORM WRITE-NULL-VALUE
+           ELSE
+               IF field-length > 0
+                   MOVE field-buffer(1:field-length) TO buffer
+                   MOVE field-length TO numBytes
+                   PERFORM WRITE-STRING-DATA
+               END-IF
+           END-IF
+           PERFORM WRITE-END-OF-VALUE.
+           EXIT.
 
-           DISPLAY "Done".
-           STOP RUN.
 
        START-WRITING-RSV.
+           MOVE SPACES TO parm-filename.
+           ACCEPT parm-filename FROM COMMAND-LINE.
+           IF parm-filename NOT = SPACES
+               MOVE parm-filename TO filename
+           ELSE
+               ACCEPT parm-filename FROM ENVIRONMENT "RSV-OUTPUT-FILE"
+               IF parm-filename NOT = SPACES
+                   MOVE parm-filename TO filename
+               END-IF
+           END-IF
+
+           MOVE SPACES TO parm-input-filename.
+           ACCEPT parm-input-filename FROM ENVIRONMENT "RSV-INPUT-FILE".
+           IF parm-input-filename NOT = SPACES
+               MOVE parm-input-filename TO input-filename
+           END-IF
+
+           PERFORM BUILD-CONTROL-FILENAME.
+           PERFORM BUILD-TRAILER-FILENAME.
+           PERFORM READ-CHECKPOINT.
+
+           IF checkpoint-found
+               PERFORM RESUME-FROM-CHECKPOINT
+           END-IF
+
+           IF NOT checkpoint-found
+               CALL "CBL_CREATE_FILE"
+                   USING filename, 2, 0, 0, file-handle
+               IF RETURN-CODE <> 0
+                   DISPLAY "Could not create file: " RETURN-CODE
+               END-IF
+               MOVE 0 TO offset
+               MOVE 0 TO row-count
+           END-IF
+
+           PERFORM OPEN-CONTROL-FILE-FOR-UPDATES.
+           EXIT.
+
+       BUILD-CONTROL-FILENAME.
+           MOVE SPACES TO control-filename.
+           STRING filename    DELIMITED BY SPACE
+                  ".CTL"      DELIMITED BY SIZE
+                  INTO control-filename.
+           EXIT.
+
+       BUILD-TRAILER-FILENAME.
+           MOVE SPACES TO trailer-filename.
+           STRING filename    DELIMITED BY SPACE
+                  ".TRL"      DELIMITED BY SIZE
+                  INTO trailer-filename.
+           EXIT.
+
+      *--- A control file from a prior run is this run's checkpoint: ---
+      *--- it carries the row count and byte offset that were already --
+      *--- safely committed to the RSV file ----------------------------
+       READ-CHECKPOINT.
+           MOVE "N" TO checkpoint-switch.
+           CALL "CBL_OPEN_FILE"
+               USING control-filename, 1, 0, 0, checkpoint-handle.
+           IF RETURN-CODE = 0
+               MOVE 0  TO control-offset
+               MOVE 80 TO control-bytes
+               CALL "CBL_READ_FILE"
+                   USING checkpoint-handle, control-offset,
+                         control-bytes, 0, trailer-record
+               IF RETURN-CODE = 0
+                   SET checkpoint-found TO TRUE
+               END-IF
+               CALL "CBL_CLOSE_FILE" USING checkpoint-handle
+           END-IF
+           EXIT.
+
+      *--- A checkpoint is only trustworthy if the RSV file on disk is -
+      *--- exactly as long as the checkpoint claims -- anything else ---
+      *--- (a shorter file, or stale bytes left past the checkpoint by -
+      *--- a further-advanced, never-checkpointed earlier attempt) is --
+      *--- rejected outright in favor of rebuilding from scratch rather
+      *--- than guessing where to resume -------------------------------
+       RESUME-FROM-CHECKPOINT.
+           CALL "CBL_OPEN_FILE"
+               USING filename, 3, 0, 0, file-handle.
+           IF RETURN-CODE <> 0
+               DISPLAY "Could not reopen file for resume: " RETURN-CODE
+               MOVE "N" TO checkpoint-switch
+           ELSE
+               PERFORM VALIDATE-CHECKPOINT-OFFSET
+               IF checkpoint-found
+                   MOVE trailer-byte-offset TO offset
+                   MOVE trailer-row-count   TO row-count
+                   DISPLAY "Resuming extract at row " row-count
+                       " offset " offset
+               ELSE
+                   DISPLAY
+                       "Checkpoint does not match file on disk -- "
+                       "rebuilding from scratch"
+                   CALL "CBL_CLOSE_FILE" USING file-handle
+               END-IF
+           END-IF
+           EXIT.
+
+       VALIDATE-CHECKPOINT-OFFSET.
+           MOVE 1 TO numBytes.
+
+           IF trailer-byte-offset > 0
+               MOVE trailer-byte-offset TO offset
+               SUBTRACT 1 FROM offset
+               CALL "CBL_READ_FILE"
+                   USING file-handle, offset, numBytes, 0,
+                         checkpoint-probe-buffer
+               IF RETURN-CODE <> 0
+      *--- file is shorter than the checkpoint claims ------------------
+                   MOVE "N" TO checkpoint-switch
+               END-IF
+           END-IF
+
+           IF checkpoint-found
+               MOVE trailer-byte-offset TO offset
+               CALL "CBL_READ_FILE"
+                   USING file-handle, offset, numBytes, 0,
+                         checkpoint-probe-buffer
+               IF RETURN-CODE = 0
+      *--- file has stale bytes past the checkpoint --------------------
+                   MOVE "N" TO checkpoint-switch
+               END-IF
+           END-IF
+           EXIT.
+
+      *--- The control file is kept open for the life of the run so ----
+      *--- every row's checkpoint can be committed without repeatedly --
+      *--- recreating the file. Re-creating it here always truncates ---
+      *--- whatever was on disk -- including, on a resumed run, the ----
+      *--- very checkpoint record RESUME-FROM-CHECKPOINT just read and -
+      *--- validated -- so row-count/offset (already correct for a ----
+      *--- fresh run or a validated resume) are written straight back --
+      *--- into the freshly truncated file before anything else can ----
+      *--- abort; the live checkpoint is never left unreadable between -
+      *--- validation and the first new row's commit -------------------
+       OPEN-CONTROL-FILE-FOR-UPDATES.
            CALL "CBL_CREATE_FILE"
-               USING filename, 2, 0, 0, file-handle.
+               USING control-filename, 2, 0, 0, control-handle.
            IF RETURN-CODE <> 0
-               DISPLAY "Could not create file: " RETURN-CODE
+               DISPLAY "Could not create control file: " RETURN-CODE
+           ELSE
+               PERFORM WRITE-TRAILER-CONTROL-FILE
            END-IF
-           MOVE 0 TO offset.
            EXIT.
 
+      *--- Writes numBytes from buffer, chunking at chunk-size so a ----
+      *--- value longer than one chunk is still written in full --------
        WRITE-STRING-DATA.
+           PERFORM CHECK-FOR-CONTROL-BYTES.
+
+           MOVE numBytes TO bytes-remaining.
+           MOVE 1 TO chunk-offset.
+
+           PERFORM WRITE-STRING-CHUNK UNTIL bytes-remaining = 0.
+           EXIT.
+
+      *--- Flags every NUL, LF or other sub-space byte embedded in a ---
+      *--- value; the value is still written out unchanged -- this is -
+      *--- an audit trail, not a validation failure --------------------
+       CHECK-FOR-CONTROL-BYTES.
+           PERFORM SCAN-ONE-BYTE-FOR-CONTROL-CHARACTER
+               VARYING control-byte-scan-index FROM 1 BY 1
+               UNTIL control-byte-scan-index > numBytes.
+           EXIT.
+
+       SCAN-ONE-BYTE-FOR-CONTROL-CHARACTER.
+           MOVE buffer(control-byte-scan-index:1) TO control-byte-value.
+           IF control-byte-value < X"20"
+               COMPUTE control-byte-row-number = row-count + 1
+               DISPLAY "Control character embedded in value for row "
+                   control-byte-row-number " at byte "
+                   control-byte-scan-index
+           END-IF
+           EXIT.
+
+       WRITE-STRING-CHUNK.
+           IF bytes-remaining > chunk-size
+               MOVE chunk-size TO chunk-bytes
+           ELSE
+               MOVE bytes-remaining TO chunk-bytes
+           END-IF
+
            CALL "CBL_WRITE_FILE"
-               USING file-handle, offset, numBytes, 0, buffer.
+               USING file-handle, offset, chunk-bytes, 0,
+                     buffer(chunk-offset:chunk-bytes)
            IF RETURN-CODE <> 0
                DISPLAY "Could not write string data: " RETURN-CODE
            END-IF
-           ADD numBytes TO offset.
+
+           ADD chunk-bytes TO offset.
+           ADD chunk-bytes TO chunk-offset.
+           SUBTRACT chunk-bytes FROM bytes-remaining.
            EXIT.
 
        WRITE-END-OF-VALUE.
@@ -99,6 +438,8 @@
            ADD numBytes TO offset.
            EXIT.
 
+      *--- Every row's completion is checkpointed immediately so an ----
+      *--- abend never loses more than the row in flight at the time ---
        WRITE-END-OF-ROW.
            MOVE 1 TO numBytes.
            CALL "CBL_WRITE_FILE"
@@ -107,11 +448,67 @@
                DISPLAY "Could not write EOR: " RETURN-CODE
            END-IF
            ADD numBytes TO offset.
+           ADD 1 TO row-count.
+           PERFORM WRITE-TRAILER-CONTROL-FILE.
            EXIT.
 
+      *--- A clean completion writes the permanent .TRL trailer (the ---
+      *--- artifact a downstream job reconciles against), then -------
+      *--- consumes the LIVE .CTL checkpoint -- that sidecar exists ---
+      *--- only to let a rerun resume after an abend, and left behind
+      *--- after a normal finish it would make the NEXT run against --
+      *--- this same filename silently "resume" an already-finished --
+      *--- extract instead of starting a fresh one ---------------------
        FINISH-WRITING-RSV.
+           PERFORM WRITE-TRAILER-CONTROL-FILE.
+           PERFORM WRITE-FINAL-TRAILER-FILE.
+
+           CALL "CBL_CLOSE_FILE" USING control-handle.
+           CALL "CBL_DELETE_FILE" USING control-filename.
+           IF RETURN-CODE <> 0
+               DISPLAY "Could not remove control file: " RETURN-CODE
+           END-IF
+
            CALL "CBL_CLOSE_FILE" USING file-handle.
            IF RETURN-CODE <> 0
                DISPLAY "Could not close file: " RETURN-CODE
            END-IF
            EXIT.
+
+       WRITE-TRAILER-CONTROL-FILE.
+           MOVE row-count TO trailer-row-count.
+           MOVE offset    TO trailer-byte-offset.
+
+           MOVE 0  TO control-offset.
+           MOVE 80 TO control-bytes.
+           CALL "CBL_WRITE_FILE"
+               USING control-handle, control-offset,
+                     control-bytes, 0, trailer-record.
+           IF RETURN-CODE <> 0
+               DISPLAY "Could not write control record: "
+                   RETURN-CODE
+           END-IF
+           EXIT.
+
+      *--- The .TRL trailer is the permanent record-of-what-shipped ----
+      *--- for downstream reconciliation -- unlike the .CTL checkpoint -
+      *--- it is never deleted, so a downstream job can always --------
+      *--- reconcile rows expected vs. rows received after a clean ----
+      *--- extract -------------------------------------------------
+       WRITE-FINAL-TRAILER-FILE.
+           CALL "CBL_CREATE_FILE"
+               USING trailer-filename, 2, 0, 0, trailer-file-handle.
+           IF RETURN-CODE <> 0
+               DISPLAY "Could not create trailer file: " RETURN-CODE
+           ELSE
+               MOVE 0  TO control-offset
+               MOVE 80 TO control-bytes
+               CALL "CBL_WRITE_FILE"
+                   USING trailer-file-handle, control-offset,
+                         control-bytes, 0, trailer-record
+               IF RETURN-CODE <> 0
+                   DISPLAY "Could not write trailer file: " RETURN-CODE
+               END-IF
+               CALL "CBL_CLOSE_FILE" USING trailer-file-handle
+           END-IF
+           EXIT.
