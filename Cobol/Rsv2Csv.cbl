@@ -0,0 +1,282 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         rsv2csv.
+
+       DATA                DIVISION.
+       WORKING-STORAGE     SECTION.
+       01  file-handle     PIC X(4)   USAGE COMP-X.
+       01  filename        PIC X(256) VALUE "Test.rsv".
+       01  parm-filename   PIC X(256).
+       01  offset          PIC X(8)   USAGE COMP-X.
+
+       01  read-buffer     PIC X(1).
+       01  numBytes        PIC X(4)   USAGE COMP-X.
+
+       01  eof-switch      PIC X(1)   VALUE "N".
+           88  end-of-rsv-file         VALUE "Y".
+
+       01  value-buffer             PIC X(32000).
+       01  value-buffer-max         PIC 9(5)  USAGE COMP VALUE 32000.
+       01  value-length             PIC 9(5)  USAGE COMP VALUE 0.
+       01  null-marker-switch       PIC X(1)  VALUE "N".
+           88  value-is-null                   VALUE "Y".
+       01  value-truncated-switch   PIC X(1)  VALUE "N".
+           88  value-was-truncated              VALUE "Y".
+
+       01  csv-filename             PIC X(266).
+       01  csv-handle               PIC X(4)  USAGE COMP-X.
+       01  csv-offset               PIC X(8)  USAGE COMP-X.
+       01  csv-write-bytes          PIC X(4)  USAGE COMP-X.
+       01  csv-line-buffer          PIC X(32000).
+       01  csv-line-buffer-max      PIC 9(5)  USAGE COMP VALUE 32000.
+       01  csv-line-length          PIC 9(5)  USAGE COMP VALUE 0.
+       01  line-truncated-switch    PIC X(1)  VALUE "N".
+           88  line-was-truncated               VALUE "Y".
+       01  first-field-switch       PIC X(1)  VALUE "Y".
+           88  first-field-on-line             VALUE "Y".
+
+       01  needs-quoting-switch     PIC X(1)  VALUE "N".
+           88  value-needs-quoting              VALUE "Y".
+       01  scan-index               PIC 9(5)  USAGE COMP.
+       01  scan-byte                PIC X(1).
+
+       PROCEDURE DIVISION.
+           MOVE SPACES TO parm-filename.
+           ACCEPT parm-filename FROM COMMAND-LINE.
+           IF parm-filename NOT = SPACES
+               MOVE parm-filename TO filename
+           END-IF
+
+           PERFORM START-READING-RSV.
+           PERFORM START-WRITING-CSV.
+
+           PERFORM READ-AND-CONVERT-BYTE UNTIL end-of-rsv-file.
+
+           PERFORM FINISH-READING-RSV.
+           PERFORM FINISH-WRITING-CSV.
+
+           DISPLAY "Done".
+           STOP RUN.
+
+       START-READING-RSV.
+           CALL "CBL_OPEN_FILE"
+               USING filename, 1, 0, 0, file-handle.
+           IF RETURN-CODE <> 0
+               DISPLAY "Could not open file: " RETURN-CODE
+               MOVE "Y" TO eof-switch
+           END-IF
+           MOVE 0 TO offset.
+           EXIT.
+
+       START-WRITING-CSV.
+           MOVE SPACES TO csv-filename.
+           STRING filename DELIMITED BY SPACE
+                  ".csv"   DELIMITED BY SIZE
+                  INTO csv-filename.
+
+           CALL "CBL_CREATE_FILE"
+               USING csv-filename, 2, 0, 0, csv-handle.
+           IF RETURN-CODE <> 0
+               DISPLAY "Could not create CSV file: " RETURN-CODE
+           END-IF
+           MOVE 0 TO csv-offset.
+           MOVE 0 TO csv-line-length.
+           MOVE "Y" TO first-field-switch.
+           EXIT.
+
+      *--- Walks the 0xFF/0xFE/0xFD marker stream, turning each row --
+      *--- into one CSV line and each value into one CSV field --------
+       READ-AND-CONVERT-BYTE.
+           MOVE 1 TO numBytes.
+           CALL "CBL_READ_FILE"
+               USING file-handle, offset, numBytes, 0, read-buffer.
+           IF RETURN-CODE <> 0
+               MOVE "Y" TO eof-switch
+           ELSE
+               EVALUATE read-buffer
+                   WHEN X"FF"
+                       PERFORM APPEND-VALUE-TO-CSV-LINE
+                   WHEN X"FD"
+                       PERFORM WRITE-CSV-LINE
+                   WHEN X"FE"
+                       SET value-is-null TO TRUE
+                   WHEN OTHER
+                       PERFORM ACCUMULATE-VALUE-BYTE
+               END-EVALUATE
+               ADD 1 TO offset
+           END-IF
+           EXIT.
+
+       ACCUMULATE-VALUE-BYTE.
+           IF value-length < value-buffer-max
+               ADD 1 TO value-length
+               MOVE read-buffer TO value-buffer(value-length:1)
+           ELSE
+               IF NOT value-was-truncated
+                   DISPLAY "Value exceeds " value-buffer-max
+                       " bytes -- truncating"
+                   SET value-was-truncated TO TRUE
+               END-IF
+           END-IF
+           EXIT.
+
+      *--- A null value becomes an empty, unquoted field; an empty ---
+      *--- string value becomes an empty, quoted field ("") ------------
+       APPEND-VALUE-TO-CSV-LINE.
+           IF NOT first-field-on-line
+               PERFORM APPEND-COMMA-TO-LINE
+           END-IF
+
+           IF value-is-null
+               CONTINUE
+           ELSE
+               MOVE "N" TO needs-quoting-switch
+               PERFORM DETERMINE-IF-QUOTING-NEEDED
+               IF value-needs-quoting
+                   PERFORM APPEND-QUOTED-VALUE-TO-LINE
+               ELSE
+                   PERFORM APPEND-RAW-VALUE-TO-LINE
+               END-IF
+           END-IF
+
+           MOVE "N" TO first-field-switch.
+           MOVE 0   TO value-length.
+           MOVE "N" TO null-marker-switch.
+           MOVE "N" TO value-truncated-switch.
+           EXIT.
+
+      *--- A comma, quote, CR or LF inside the value forces quoting, ---
+      *--- and so does a zero-length value -- an empty string must be --
+      *--- written as "" so it is never mistaken for the null value ----
+      *--- that APPEND-VALUE-TO-CSV-LINE writes as nothing at all ------
+       DETERMINE-IF-QUOTING-NEEDED.
+           IF value-length = 0
+               SET value-needs-quoting TO TRUE
+           ELSE
+               PERFORM CHECK-QUOTE-BYTE
+                   VARYING scan-index FROM 1 BY 1
+                   UNTIL scan-index > value-length
+                      OR value-needs-quoting
+           END-IF
+           EXIT.
+
+       CHECK-QUOTE-BYTE.
+           MOVE value-buffer(scan-index:1) TO scan-byte.
+           EVALUATE scan-byte
+               WHEN ","
+               WHEN QUOTE
+               WHEN X"0D"
+               WHEN X"0A"
+                   SET value-needs-quoting TO TRUE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           EXIT.
+
+       APPEND-RAW-VALUE-TO-LINE.
+           IF value-length > 0
+               IF csv-line-length + value-length <= csv-line-buffer-max
+                   MOVE value-buffer(1:value-length)
+                       TO csv-line-buffer(csv-line-length + 1:
+                                          value-length)
+                   ADD value-length TO csv-line-length
+               ELSE
+                   PERFORM REPORT-LINE-BUFFER-FULL
+               END-IF
+           END-IF
+           EXIT.
+
+       APPEND-QUOTED-VALUE-TO-LINE.
+           IF csv-line-length < csv-line-buffer-max
+               ADD 1 TO csv-line-length
+               MOVE QUOTE TO csv-line-buffer(csv-line-length:1)
+           ELSE
+               PERFORM REPORT-LINE-BUFFER-FULL
+           END-IF
+
+           PERFORM COPY-AND-ESCAPE-BYTE
+               VARYING scan-index FROM 1 BY 1
+               UNTIL scan-index > value-length.
+
+           IF csv-line-length < csv-line-buffer-max
+               ADD 1 TO csv-line-length
+               MOVE QUOTE TO csv-line-buffer(csv-line-length:1)
+           ELSE
+               PERFORM REPORT-LINE-BUFFER-FULL
+           END-IF
+           EXIT.
+
+       COPY-AND-ESCAPE-BYTE.
+           MOVE value-buffer(scan-index:1) TO scan-byte.
+           IF csv-line-length < csv-line-buffer-max
+               ADD 1 TO csv-line-length
+               MOVE scan-byte TO csv-line-buffer(csv-line-length:1)
+           ELSE
+               PERFORM REPORT-LINE-BUFFER-FULL
+           END-IF
+           IF scan-byte = QUOTE
+               IF csv-line-length < csv-line-buffer-max
+                   ADD 1 TO csv-line-length
+                   MOVE QUOTE TO csv-line-buffer(csv-line-length:1)
+               ELSE
+                   PERFORM REPORT-LINE-BUFFER-FULL
+               END-IF
+           END-IF
+           EXIT.
+
+       APPEND-COMMA-TO-LINE.
+           IF csv-line-length < csv-line-buffer-max
+               ADD 1 TO csv-line-length
+               MOVE "," TO csv-line-buffer(csv-line-length:1)
+           ELSE
+               PERFORM REPORT-LINE-BUFFER-FULL
+           END-IF
+           EXIT.
+
+      *--- Line would overflow csv-line-buffer -- rather than write --
+      *--- past the end of it, the excess is dropped and flagged once
+      *--- per line; the line is still written out at its truncated --
+      *--- length so the extract keeps moving -------------------------
+       REPORT-LINE-BUFFER-FULL.
+           IF NOT line-was-truncated
+               DISPLAY "CSV line exceeds " csv-line-buffer-max
+                   " bytes -- truncating"
+               SET line-was-truncated TO TRUE
+           END-IF
+           EXIT.
+
+      *--- EOR closes the CSV line and writes it, ready for the next ---
+       WRITE-CSV-LINE.
+           IF csv-line-length < csv-line-buffer-max
+               ADD 1 TO csv-line-length
+               MOVE X"0A" TO csv-line-buffer(csv-line-length:1)
+           ELSE
+               PERFORM REPORT-LINE-BUFFER-FULL
+           END-IF
+
+           MOVE csv-line-length TO csv-write-bytes.
+           CALL "CBL_WRITE_FILE"
+               USING csv-handle, csv-offset, csv-write-bytes,
+                     0, csv-line-buffer.
+           IF RETURN-CODE <> 0
+               DISPLAY "Could not write CSV line: " RETURN-CODE
+           END-IF
+           ADD csv-write-bytes TO csv-offset.
+
+           MOVE 0   TO csv-line-length.
+           MOVE "Y" TO first-field-switch.
+           MOVE "N" TO line-truncated-switch.
+           EXIT.
+
+       FINISH-READING-RSV.
+           CALL "CBL_CLOSE_FILE" USING file-handle.
+           IF RETURN-CODE <> 0
+               DISPLAY "Could not close file: " RETURN-CODE
+           END-IF
+           EXIT.
+
+       FINISH-WRITING-CSV.
+           CALL "CBL_CLOSE_FILE" USING csv-handle.
+           IF RETURN-CODE <> 0
+               DISPLAY "Could not close CSV file: " RETURN-CODE
+           END-IF
+           EXIT.
