@@ -0,0 +1,242 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         rsvbatch.
+
+       ENVIRONMENT         DIVISION.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT EXTRACT-CONTROL ASSIGN TO DYNAMIC control-filename
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS control-file-status.
+
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  EXTRACT-CONTROL
+           RECORD IS VARYING IN SIZE FROM 1 TO 600 CHARACTERS
+           DEPENDING ON control-record-length.
+       01  control-record             PIC X(600).
+
+       WORKING-STORAGE     SECTION.
+       01  control-filename           PIC X(256) VALUE "rsvbatch.ctl".
+       01  parm-filename              PIC X(256).
+       01  control-file-status        PIC X(2).
+       01  control-file-eof           PIC X(1)   VALUE "N".
+           88  end-of-extract-control             VALUE "Y".
+
+       01  control-record-length      PIC 9(5)   USAGE COMP.
+       01  control-field-pointer      PIC 9(5)   USAGE COMP.
+       01  control-field-length       PIC 9(5)   USAGE COMP.
+       01  control-field-delimiter    PIC X(1).
+
+       01  table-name                 PIC X(256).
+       01  table-name-length          PIC 9(5)   USAGE COMP.
+       01  input-file                 PIC X(256).
+       01  input-file-length          PIC 9(5)   USAGE COMP.
+       01  output-file                PIC X(256).
+       01  output-file-length         PIC 9(5)   USAGE COMP.
+
+       01  extract-program            PIC X(256) VALUE "rsv".
+       01  extract-command            PIC X(1200).
+
+      *--- input-file/output-file come straight from the control file --
+      *--- and are handed to CALL "SYSTEM" -- each byte is checked -----
+      *--- against this allow-list before the command is built so a ----
+      *--- control record can never inject shell metacharacters --------
+       01  field-to-validate          PIC X(256).
+       01  field-to-validate-length   PIC 9(5)   USAGE COMP.
+       01  validate-scan-index        PIC 9(5)   USAGE COMP.
+       01  validate-scan-byte         PIC X(1).
+       01  field-invalid-switch       PIC X(1)   VALUE "N".
+           88  field-is-invalid                  VALUE "Y".
+       01  extract-fields-valid-switch  PIC X(1)  VALUE "Y".
+           88  extract-fields-valid              VALUE "Y".
+
+      *--- One-shot environment-variable handoff to the rsv extract: --
+      *--- RSV-INPUT-FILE/RSV-OUTPUT-FILE are hyphenated names, so ----
+      *--- they are passed through the "env" utility rather than a ---
+      *--- shell assignment (the shell itself cannot assign a --------
+      *--- hyphenated variable name) ----------------------------------
+       01  env-name-input             PIC X(20)  VALUE "RSV-INPUT-FILE".
+       01  env-name-output            PIC X(20)
+           VALUE "RSV-OUTPUT-FILE".
+       01  extract-attempted-count    PIC 9(9)   USAGE COMP   VALUE 0.
+       01  extract-succeeded-count    PIC 9(9)   USAGE COMP   VALUE 0.
+       01  extract-failure-count      PIC 9(9)   USAGE COMP   VALUE 0.
+
+       PROCEDURE DIVISION.
+           MOVE SPACES TO parm-filename.
+           ACCEPT parm-filename FROM COMMAND-LINE.
+           IF parm-filename NOT = SPACES
+               MOVE parm-filename TO control-filename
+           END-IF
+
+           PERFORM OPEN-EXTRACT-CONTROL.
+
+           PERFORM PROCESS-CONTROL-RECORD
+               UNTIL end-of-extract-control.
+
+           PERFORM CLOSE-EXTRACT-CONTROL.
+
+           DISPLAY "Extracts attempted: " extract-attempted-count.
+           DISPLAY "Extracts succeeded: " extract-succeeded-count.
+           DISPLAY "Extracts failed:    " extract-failure-count.
+
+           IF extract-failure-count > 0
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
+           STOP RUN.
+
+      *--- Control-file input ------------------------------------------
+       OPEN-EXTRACT-CONTROL.
+           OPEN INPUT EXTRACT-CONTROL.
+           IF control-file-status NOT = "00"
+               DISPLAY "Could not open extract control file: "
+                   control-file-status
+               SET end-of-extract-control TO TRUE
+           END-IF
+           EXIT.
+
+       PROCESS-CONTROL-RECORD.
+           READ EXTRACT-CONTROL
+               AT END
+                   SET end-of-extract-control TO TRUE
+               NOT AT END
+                   PERFORM PARSE-CONTROL-RECORD
+                   PERFORM RUN-ONE-EXTRACT
+           END-READ
+           EXIT.
+
+       CLOSE-EXTRACT-CONTROL.
+           CLOSE EXTRACT-CONTROL.
+           EXIT.
+
+      *--- Each control record is table-name|input-file|output-file --
+      *--- COUNT IN captures the exact field length so a later -------
+      *--- STRING can use reference modification instead of ----------
+      *--- DELIMITED BY SPACE, which would truncate a name at an -----
+      *--- embedded space ----------------------------------------------
+      *--- The *-length items are zeroed before the UNSTRING because ---
+      *--- UNSTRING never touches a COUNT IN item for a field past ----
+      *--- the last delimiter actually found in the source -- without -
+      *--- this a record with a missing trailing field would silently -
+      *--- inherit the previous record's length instead of reading as -
+      *--- the zero-length field it actually is -----------------------
+       PARSE-CONTROL-RECORD.
+           MOVE 1 TO control-field-pointer.
+           MOVE SPACES TO table-name.
+           MOVE SPACES TO input-file.
+           MOVE SPACES TO output-file.
+           MOVE 0 TO table-name-length.
+           MOVE 0 TO input-file-length.
+           MOVE 0 TO output-file-length.
+
+           UNSTRING control-record(1:control-record-length)
+               DELIMITED BY "|"
+               INTO table-name  COUNT IN table-name-length,
+                    input-file  COUNT IN input-file-length,
+                    output-file COUNT IN output-file-length
+           END-UNSTRING
+
+      *--- table-name is a log label only -- a blank one is harmless, --
+      *--- so it alone is coerced to a displayable length; input-file --
+      *--- and output-file are left at their real (possibly zero) -----
+      *--- length so RUN-ONE-EXTRACT can reject a missing filename -----
+      *--- instead of silently falling back to rsv's own defaults ------
+           IF table-name-length = 0
+               MOVE 1 TO table-name-length
+           END-IF
+           EXIT.
+
+      *--- One rsv CALL "SYSTEM" invocation per control-file entry, --
+      *--- all within this one job step -- the table name is for -----
+      *--- the operator's log only; the extract itself only needs ----
+      *--- the input/output file names ---------------------------------
+       RUN-ONE-EXTRACT.
+           DISPLAY "Extracting " table-name.
+           ADD 1 TO extract-attempted-count.
+
+           SET extract-fields-valid TO TRUE
+           MOVE input-file       TO field-to-validate
+           MOVE input-file-length TO field-to-validate-length
+           PERFORM VALIDATE-FIELD-FOR-SHELL-SAFETY
+           IF field-is-invalid
+               MOVE "N" TO extract-fields-valid-switch
+           END-IF
+
+           MOVE output-file       TO field-to-validate
+           MOVE output-file-length TO field-to-validate-length
+           PERFORM VALIDATE-FIELD-FOR-SHELL-SAFETY
+           IF field-is-invalid
+               MOVE "N" TO extract-fields-valid-switch
+           END-IF
+
+           IF NOT extract-fields-valid
+               DISPLAY "Extract rejected for " table-name
+                   ": unsafe character in input/output file name"
+               ADD 1 TO extract-failure-count
+           ELSE
+               PERFORM BUILD-EXTRACT-COMMAND
+               CALL "SYSTEM" USING extract-command
+               IF RETURN-CODE NOT = 0
+                   DISPLAY "Extract failed for " table-name
+                       ": " RETURN-CODE
+                   ADD 1 TO extract-failure-count
+               ELSE
+                   ADD 1 TO extract-succeeded-count
+               END-IF
+           END-IF
+           EXIT.
+
+      *--- Allow-list check: letters, digits, space, and . / _ - -----
+      *--- only -- space is safe here because the field is always ----
+      *--- placed inside double quotes in BUILD-EXTRACT-COMMAND; -----
+      *--- anything else (quote, backtick, dollar, semicolon, pipe, --
+      *--- etc.) could break out of that quoting, so the whole -------
+      *--- extract is rejected rather than attempting to escape it -----
+      *--- A zero-length field (a missing filename in the control ------
+      *--- record) is rejected the same way -- otherwise it passes ----
+      *--- this scan vacuously and rsv silently falls back to its ------
+      *--- own hardcoded default filename instead of failing loudly ---
+       VALIDATE-FIELD-FOR-SHELL-SAFETY.
+           MOVE "N" TO field-invalid-switch
+           IF field-to-validate-length = 0
+               SET field-is-invalid TO TRUE
+           ELSE
+               PERFORM CHECK-ONE-VALIDATION-BYTE
+                   VARYING validate-scan-index FROM 1 BY 1
+                   UNTIL validate-scan-index > field-to-validate-length
+           END-IF
+           EXIT.
+
+       CHECK-ONE-VALIDATION-BYTE.
+           MOVE field-to-validate(validate-scan-index:1)
+               TO validate-scan-byte
+           IF validate-scan-byte NOT ALPHABETIC-UPPER
+               AND validate-scan-byte NOT ALPHABETIC-LOWER
+               AND validate-scan-byte NOT NUMERIC
+               AND validate-scan-byte NOT = "."
+               AND validate-scan-byte NOT = "_"
+               AND validate-scan-byte NOT = "-"
+               AND validate-scan-byte NOT = "/"
+               AND validate-scan-byte NOT = SPACE
+               SET field-is-invalid TO TRUE
+           END-IF
+           EXIT.
+
+       BUILD-EXTRACT-COMMAND.
+           MOVE SPACES TO extract-command.
+           STRING "env """     DELIMITED BY SIZE
+                  env-name-input   DELIMITED BY SPACE
+                  "="              DELIMITED BY SIZE
+                  input-file(1:input-file-length)  DELIMITED BY SIZE
+                  """ """          DELIMITED BY SIZE
+                  env-name-output  DELIMITED BY SPACE
+                  "="              DELIMITED BY SIZE
+                  output-file(1:output-file-length) DELIMITED BY SIZE
+                  """ "            DELIMITED BY SIZE
+                  extract-program  DELIMITED BY SPACE
+                  INTO extract-command
+           END-STRING
+           EXIT.
