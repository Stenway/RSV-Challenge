@@ -0,0 +1,166 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         rsvcheck.
+
+       DATA                DIVISION.
+       WORKING-STORAGE     SECTION.
+       01  file-handle     PIC X(4)   USAGE COMP-X.
+       01  filename        PIC X(256) VALUE "Test.rsv".
+       01  parm-filename   PIC X(256).
+       01  offset          PIC X(8)   USAGE COMP-X.
+
+       01  read-buffer     PIC X(1).
+       01  numBytes        PIC X(4)   USAGE COMP-X.
+
+       01  eof-switch      PIC X(1)   VALUE "N".
+           88  end-of-rsv-file         VALUE "Y".
+
+      *--- current-segment tracking: a "segment" is the run of bytes -
+      *--- since the last EOV/EOR terminator (i.e. the value or row --
+      *--- currently being scanned) ------------------------------------
+       01  segment-length          PIC 9(9)  USAGE COMP VALUE 0.
+       01  segment-start-offset    PIC 9(9)  USAGE COMP VALUE 0.
+       01  null-marker-switch      PIC X(1)  VALUE "N".
+           88  null-marker-seen               VALUE "Y".
+       01  null-extra-switch       PIC X(1)  VALUE "N".
+           88  null-has-extra-bytes           VALUE "Y".
+       01  null-extra-offset       PIC 9(9)  USAGE COMP VALUE 0.
+
+       01  violation-switch        PIC X(1)  VALUE "N".
+           88  violation-found                VALUE "Y".
+       01  violation-offset        PIC 9(9)  USAGE COMP VALUE 0.
+       01  violation-message       PIC X(60).
+
+       PROCEDURE DIVISION.
+           MOVE SPACES TO parm-filename.
+           ACCEPT parm-filename FROM COMMAND-LINE.
+           IF parm-filename NOT = SPACES
+               MOVE parm-filename TO filename
+           END-IF
+
+           PERFORM START-READING-RSV.
+
+           PERFORM READ-AND-CHECK-BYTE
+               UNTIL end-of-rsv-file OR violation-found.
+
+           IF NOT violation-found
+               PERFORM CHECK-FOR-TRAILING-BYTES
+           END-IF
+
+           PERFORM FINISH-READING-RSV.
+
+           IF violation-found
+               DISPLAY violation-message
+               DISPLAY "Offset: " violation-offset
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               DISPLAY "Valid RSV file: " filename
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
+           STOP RUN.
+
+       START-READING-RSV.
+           CALL "CBL_OPEN_FILE"
+               USING filename, 1, 0, 0, file-handle.
+           IF RETURN-CODE <> 0
+               DISPLAY "Could not open file: " RETURN-CODE
+               MOVE "Y" TO eof-switch
+           END-IF
+           MOVE 0 TO offset.
+           EXIT.
+
+      *--- Reads one byte and folds it into the open value/row segment
+       READ-AND-CHECK-BYTE.
+           MOVE 1 TO numBytes.
+           CALL "CBL_READ_FILE"
+               USING file-handle, offset, numBytes, 0, read-buffer.
+           IF RETURN-CODE <> 0
+               MOVE "Y" TO eof-switch
+           ELSE
+               EVALUATE read-buffer
+                   WHEN X"FF"
+                       PERFORM CLOSE-VALUE-SEGMENT
+                   WHEN X"FD"
+                       PERFORM CLOSE-ROW-SEGMENT
+                   WHEN X"FE"
+                       PERFORM ACCUMULATE-NULL-MARKER-BYTE
+                   WHEN OTHER
+                       PERFORM ACCUMULATE-DATA-BYTE
+               END-EVALUATE
+               ADD 1 TO offset
+           END-IF
+           EXIT.
+
+      *--- EOV: a null value must be exactly NV followed by EOV with -
+      *--- nothing in between ---------------------------------------
+       CLOSE-VALUE-SEGMENT.
+           IF null-marker-seen AND null-has-extra-bytes
+               SET violation-found TO TRUE
+               MOVE null-extra-offset TO violation-offset
+               MOVE "Null value has extra bytes before EOV"
+                   TO violation-message
+           END-IF
+           PERFORM RESET-SEGMENT.
+           EXIT.
+
+      *--- EOR: the current value/row must already be terminated; an -
+      *--- EOR mid-value (unterminated data pending) is a violation ----
+       CLOSE-ROW-SEGMENT.
+           IF segment-length > 0
+               SET violation-found TO TRUE
+               MOVE offset TO violation-offset
+               MOVE "EOR found before value was terminated"
+                   TO violation-message
+           END-IF
+           PERFORM RESET-SEGMENT.
+           EXIT.
+
+       ACCUMULATE-NULL-MARKER-BYTE.
+           IF segment-length = 0
+               SET null-marker-seen TO TRUE
+           ELSE
+               IF null-marker-seen AND NOT null-has-extra-bytes
+                   SET null-has-extra-bytes TO TRUE
+                   MOVE offset TO null-extra-offset
+               END-IF
+           END-IF
+           IF segment-length = 0
+               MOVE offset TO segment-start-offset
+           END-IF
+           ADD 1 TO segment-length.
+           EXIT.
+
+       ACCUMULATE-DATA-BYTE.
+           IF null-marker-seen AND NOT null-has-extra-bytes
+               SET null-has-extra-bytes TO TRUE
+               MOVE offset TO null-extra-offset
+           END-IF
+           IF segment-length = 0
+               MOVE offset TO segment-start-offset
+           END-IF
+           ADD 1 TO segment-length.
+           EXIT.
+
+       RESET-SEGMENT.
+           MOVE 0   TO segment-length.
+           MOVE "N" TO null-marker-switch.
+           MOVE "N" TO null-extra-switch.
+           EXIT.
+
+      *--- A well-formed file ends exactly on an EOR; anything left --
+      *--- pending when EOF is hit is trailing/unterminated data -------
+       CHECK-FOR-TRAILING-BYTES.
+           IF segment-length > 0
+               SET violation-found TO TRUE
+               MOVE segment-start-offset TO violation-offset
+               MOVE "Trailing bytes after last EOR"
+                   TO violation-message
+           END-IF
+           EXIT.
+
+       FINISH-READING-RSV.
+           CALL "CBL_CLOSE_FILE" USING file-handle.
+           IF RETURN-CODE <> 0
+               DISPLAY "Could not close file: " RETURN-CODE
+           END-IF
+           EXIT.
