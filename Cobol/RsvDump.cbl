@@ -0,0 +1,77 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         rsvdump.
+
+       DATA                DIVISION.
+       WORKING-STORAGE     SECTION.
+       01  file-handle     PIC X(4)   USAGE COMP-X.
+       01  filename        PIC X(256) VALUE "Test.rsv".
+       01  parm-filename   PIC X(256).
+       01  offset          PIC X(8)   USAGE COMP-X.
+
+       01  read-buffer     PIC X(1).
+       01  numBytes        PIC X(4)   USAGE COMP-X.
+
+       01  eof-switch      PIC X(1)   VALUE "N".
+           88  end-of-rsv-file         VALUE "Y".
+
+       01  row-count       PIC 9(9)   USAGE COMP.
+       01  value-count     PIC 9(9)   USAGE COMP.
+       01  null-count      PIC 9(9)   USAGE COMP.
+
+       PROCEDURE DIVISION.
+           MOVE SPACES TO parm-filename.
+           ACCEPT parm-filename FROM COMMAND-LINE.
+           IF parm-filename NOT = SPACES
+               MOVE parm-filename TO filename
+           END-IF
+
+           PERFORM START-READING-RSV.
+           PERFORM READ-AND-TALLY-BYTE UNTIL end-of-rsv-file.
+           PERFORM FINISH-READING-RSV.
+
+           DISPLAY "Rows:   " row-count.
+           DISPLAY "Values: " value-count.
+           DISPLAY "Nulls:  " null-count.
+
+           STOP RUN.
+
+       START-READING-RSV.
+           CALL "CBL_OPEN_FILE"
+               USING filename, 1, 0, 0, file-handle.
+           IF RETURN-CODE <> 0
+               DISPLAY "Could not open file: " RETURN-CODE
+               MOVE "Y" TO eof-switch
+           END-IF
+           MOVE 0 TO offset.
+           MOVE 0 TO row-count.
+           MOVE 0 TO value-count.
+           MOVE 0 TO null-count.
+           EXIT.
+
+       READ-AND-TALLY-BYTE.
+           MOVE 1 TO numBytes.
+           CALL "CBL_READ_FILE"
+               USING file-handle, offset, numBytes, 0, read-buffer.
+           IF RETURN-CODE <> 0
+               MOVE "Y" TO eof-switch
+           ELSE
+               ADD 1 TO offset
+               EVALUATE read-buffer
+                   WHEN X"FF"
+                       ADD 1 TO value-count
+                   WHEN X"FD"
+                       ADD 1 TO row-count
+                   WHEN X"FE"
+                       ADD 1 TO null-count
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF
+           EXIT.
+
+       FINISH-READING-RSV.
+           CALL "CBL_CLOSE_FILE" USING file-handle.
+           IF RETURN-CODE <> 0
+               DISPLAY "Could not close file: " RETURN-CODE
+           END-IF
+           EXIT.
